@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      *  STUFFCPY -- Divide-test working fields shared by REMAIN1 and
+      *  any other A31BR14 diagnostic program built against this same
+      *  remainder bug.  Keep the four arithmetic fields as unsigned
+      *  native binary halfwords (COMP-5); do not change USAGE without
+      *  re-validating against IBM, since the bug is tied to this
+      *  representation.  Profile-Id is set by the caller before each
+      *  CALL to A31BR14 so downstream reporting can tag every result
+      *  with the exact compiler-option profile that produced it.
+      *----------------------------------------------------------------
+       01  Stuff-Stuff-Stuff.
+           05 Dividend       PIC  9(4)  Comp-5 Value 0.
+           05 Divisor        PIC  9(4)  Comp-5 Value 0.
+           05 Quotient       PIC  9(4)  Comp-5 Value 0.
+           05 Remain         PIC  9(4)  Comp-5 Value 0.
+           05 Profile-Id     PIC  X(20)      Value Spaces.
