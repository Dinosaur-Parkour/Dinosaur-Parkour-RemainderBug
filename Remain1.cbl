@@ -1,4 +1,11 @@
-       CBL OPT(2),DYNAM
+      *  OPT is deliberately left off this CBL statement: a CBL/PROCESS
+      *  option always wins over a compile-step PARM for that same
+      *  option, and the nightly regression job (jcl/REMAIN1J.jcl)
+      *  needs its PARM='OPT(n)...' on the compile step to actually
+      *  take effect so it can compile all three OPT levels.  TRUNC/
+      *  ARCH/TUNE are pinned here because the header notes below
+      *  found they have no impact on the bug.
+       CBL DYNAM
        CBL TRUNC(OPT),DISPSIGN(SEP)
        CBL ARCH(12) TUNE(12)
        IDENTIFICATION DIVISION.
@@ -49,63 +56,533 @@
       *   58227 / 20,000 = 00002 R: 47309    wrong
       *   36781 / 20,000 = 00001 R: 48755    wrong
       *   28097 / 20,000 = 00001 R: 08097
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTCASE-FILE ASSIGN TO TESTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Testin-Status.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rptout-Status.
+           SELECT SWEEP-FILE ASSIGN TO SWPOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Swpout-Status.
+           SELECT RESTART-FILE ASSIGN TO RESTRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Restrt-Status.
+           SELECT HISTORY-FILE ASSIGN TO HISTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Histlog-Status.
       *--------------------
        DATA DIVISION.
       *--------------------
+       FILE SECTION.
+       FD  TESTCASE-FILE
+           RECORDING MODE IS F.
+      *    TC-Dividend/TC-Divisor feed the COMP-5 halfword fields in
+      *    STUFFCPY; values over 65535 would wrap there, so
+      *    PROCESS-ONE-TEST-CASE range-checks and skips them instead.
+       01  TESTCASE-RECORD.
+           05 TC-Dividend            PIC 9(5).
+           05 TC-Divisor             PIC 9(5).
+           05 TC-Expected-Remainder  PIC 9(5).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(100).
+
+       FD  SWEEP-FILE
+           RECORDING MODE IS F.
+       01  SWEEP-RECORD                 PIC X(63).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05 RR-Last-Dividend          PIC 9(5).
+           05 RR-Divisor                PIC 9(5).
+           05 RR-Mismatch-Count         PIC 9(9).
+
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+      *    HISTLOG is defined in JCL as a GDG base (REMAIN1.HIST.LOG)
+      *    so each nightly run adds a new generation; the program
+      *    itself only ever appends the one record for this run.
+       01  HISTORY-RECORD               PIC X(161).
+
        WORKING-STORAGE SECTION.
 
       * all variables used in the Divide are:
       *     Unsigned (Native) Binary Halfwords
-       01  Stuff-Stuff-Stuff.
-           05 Dividend       PIC  9(4)  Comp-5 Value 0.
-           05 Divisor        PIC  9(4)  Comp-5 Value 0.
-           05 Quotient       PIC  9(4)  Comp-5 Value 0.
-           05 Remain         PIC  9(4)  Comp-5 Value 0.
+           COPY STUFFCPY.
+
+       01  WS-Testin-Status         PIC XX.
+       01  WS-Testin-Eof-Switch     PIC X       Value 'N'.
+           88 Testin-Eof                        Value 'Y'.
+       01  WS-Test-Number           PIC 9(4)    Value 0.
+       01  WS-Recomputed-Remain     PIC 9(4)  Comp-5 Value 0.
+       01  WS-Mismatch-Flag         PIC X(9)    Value Spaces.
+       01  WS-Rptout-Status         PIC XX.
+       01  WS-Swpout-Status         PIC XX.
+       01  WS-Run-Mode              PIC X(8)    Value 'TEST'.
+       01  WS-Sweep-Divisor         PIC 9(4)  Comp-5 Value 20000.
+       01  WS-Sweep-Current-Dividend PIC 9(4) Comp-5 Value 0.
+       01  WS-Sweep-Mismatch-Count  PIC 9(9)    Value 0.
+       01  WS-Sweep-Start-Dividend  PIC 9(5)    Value 0.
+       01  WS-Restrt-Status         PIC XX.
+       01  WS-Checkpoint-Interval   PIC 9(9)    Value 5000.
+       01  WS-Iterations-Since-Checkpoint PIC 9(9) Value 0.
+       01  WS-Resume-Switch         PIC X       Value 'N'.
+           88 WS-Resume-From-Checkpoint         Value 'Y'.
+           88 WS-Fresh-Sweep-Start              Value 'N'.
+       01  WS-Sweep-Processed-Switch PIC X      Value 'N'.
+           88 WS-Sweep-Values-Processed         Value 'Y'.
+       01  WS-Histlog-Status        PIC XX.
 
-       PROCEDURE DIVISION.
       *---------------------------------------------------------------
-      *
+      *  Identifies the compiler backend build this load module was
+      *  produced by, so the audit trail can chart exactly when a PTF
+      *  changes the bug's behavior.
       *---------------------------------------------------------------
-       PROGRAM-CONTROL.
-           Display 'Compile Time: ' Function WHEN-COMPILED
-           Move 13 to Dividend
-           Move 5  to Divisor
-           Call 'A31BR14' Using Stuff-Stuff-Stuff
-           Divide Dividend By Divisor Giving Quotient Remainder Remain
-           Display 'Test 1: Divide ' dividend ' By ' Divisor
-                   ' Giving '  QUOTIENT ' Remainder of: ' Remain
+       01  WS-Backend-Build-Id      PIC X(52)   Value
+           'tr_v63_cobol_20220902_1654_YGZrgysBEe2vAuAW4fyMgw'.
 
+       01  WS-History-Line.
+           05 FILLER                PIC X(14)   Value 'COMPILED-TIME='.
+           05 HL-Compile-Timestamp  PIC X(16).
+           05 FILLER                PIC X(9)    Value ' BACKEND='.
+           05 HL-Backend-Build-Id   PIC X(52).
+           05 FILLER                PIC X(1)    Value Space.
+           05 HL-Opt-Setting        PIC X(6).
+           05 FILLER                PIC X(1)    Value Space.
+           05 HL-Trunc-Setting      PIC X(10).
+           05 FILLER                PIC X(1)    Value Space.
+           05 HL-Arch-Setting       PIC X(8).
+           05 FILLER                PIC X(1)    Value Space.
+           05 HL-Tune-Setting       PIC X(8).
+           05 FILLER                PIC X(6)    Value ' MODE='.
+           05 HL-Run-Mode           PIC X(8).
+           05 FILLER                PIC X(11)   Value ' MISMATCH='.
+           05 HL-Mismatch-Count     PIC ZZZZZZZZ9.
 
-           Move 10003 to Dividend
-           Move 10000 to Divisor
-           Call 'A31BR14' Using Stuff-Stuff-Stuff
-           Divide Dividend By Divisor Giving Quotient Remainder Remain
-           Display 'Test 2: Divide ' dividend ' By ' Divisor
-                   ' Giving '  QUOTIENT ' Remainder of: ' Remain
+       01  WS-Parm-Tokens.
+           05 WS-Parm-Tok1          PIC X(20).
+           05 WS-Parm-Tok2          PIC X(20).
+           05 WS-Parm-Tok3          PIC X(20).
+           05 WS-Parm-Tok4          PIC X(20).
 
+       01  WS-Sweep-Line.
+           05 FILLER                PIC X(9)    Value 'DIVIDEND='.
+           05 SL-Dividend           PIC ZZZZ9.
+           05 FILLER                PIC X(9)    Value ' DIVISOR='.
+           05 SL-Divisor            PIC ZZZZ9.
+           05 FILLER                PIC X(12)   Value ' DIV-REMAIN='.
+           05 SL-Divide-Remain      PIC ZZZZ9.
+           05 FILLER                PIC X(13)   Value ' CALC-REMAIN='.
+           05 SL-Calc-Remain        PIC ZZZZ9.
+       01  WS-Compile-Timestamp     PIC X(16)   Value Spaces.
+       01  WS-Pass-Count            PIC 9(9)    Value 0.
+       01  WS-Fail-Count            PIC 9(9)    Value 0.
 
-           Move 10003 to Dividend
-           Move  5000 to Divisor
-           Call 'A31BR14' Using Stuff-Stuff-Stuff
-           Divide Dividend By Divisor Giving Quotient Remainder Remain
-           Display 'Test 3: Divide ' dividend ' By ' Divisor
-                   ' Giving '  QUOTIENT ' Remainder of: ' Remain
+      *---------------------------------------------------------------
+      *  Compiler-option profile currently built into this load module.
+      *  Keep these literals in sync with the CBL directives at the
+      *  top of this program -- they document, for the summary report,
+      *  which option combination produced the pass/fail counts below.
+      *  WS-Opt-Setting is the exception: OPT is no longer pinned by
+      *  the CBL statement (see the note there), so its default of
+      *  'OPT(2)' below is only correct for an ad hoc compile with no
+      *  PARM override.  The nightly job's PARM carries an OPTVAL=
+      *  token (see PARSE-PARM) that overrides it with the OPT level
+      *  actually selected on that step's compile.
+      *---------------------------------------------------------------
+       01  WS-Compile-Options.
+           05 WS-Opt-Setting        PIC X(6)    Value 'OPT(2)'.
+           05 WS-Trunc-Setting      PIC X(10)   Value 'TRUNC(OPT)'.
+           05 WS-Arch-Setting       PIC X(8)    Value 'ARCH(12)'.
+           05 WS-Tune-Setting       PIC X(8)    Value 'TUNE(12)'.
 
+      *---------------------------------------------------------------
+      *  Short tag stamped into Profile-Id ahead of every A31BR14 call
+      *  (req 008).  Keep this in sync with WS-Compile-Options above;
+      *  a PARM token of PROFILE=xxxx (see PARSE-PARM) can override it
+      *  for a one-off run without recompiling.
+      *---------------------------------------------------------------
+       01  WS-Profile-Text          PIC X(20)   Value
+           'OPT2-TRUNCOPT-A12T12'.
 
-      *  Test 4 is the one that fails.... the others are correct
-      *  See commments After Program ID for more combinations that fail.
-           Move 35354 to Dividend
-           Move 20000 to Divisor
-           Call 'A31BR14' Using Stuff-Stuff-Stuff
-           Divide Dividend By Divisor Giving Quotient Remainder Remain
-           Display 'Test 4: Divide ' dividend ' By ' Divisor
-                   ' Giving '  QUOTIENT ' Remainder of: ' Remain
+       01  WS-Xcheck-Switch         PIC X       Value 'N'.
+           88 WS-Xcheck-On                      Value 'Y'.
+
+      *---------------------------------------------------------------
+      *  Intermediate fields for the COMP-3 cross-check (req 009):
+      *  the same Dividend/Divisor pair is redriven through packed-
+      *  decimal arithmetic to see whether that representation
+      *  sidesteps the COMP-5 remainder bug.  Unlike COMP-5, COMP-3 is
+      *  genuinely limited to its PICTURE's digit count, so these are
+      *  PIC 9(5) to hold the full 0-65535 range Dividend/Divisor can
+      *  actually carry -- a PIC 9(4) here would truncate any value
+      *  10000 or over (e.g. the program's own default sweep divisor
+      *  of 20000) instead of just failing to optimize away like
+      *  COMP-5's PICTURE does.
+      *---------------------------------------------------------------
+       01  WS-Comp3-Fields.
+           05 WS-C3-Dividend        PIC 9(5)  Comp-3 Value 0.
+           05 WS-C3-Divisor         PIC 9(5)  Comp-3 Value 0.
+           05 WS-C3-Quotient        PIC 9(5)  Comp-3 Value 0.
+           05 WS-C3-Remain          PIC 9(5)  Comp-3 Value 0.
+           05 WS-C3-Delta           PIC S9(5) Comp-3 Value 0.
+
+       01  WS-Report-Line.
+           05 FILLER                PIC X(14)   Value 'COMPILED-TIME='.
+           05 RL-Compile-Timestamp  PIC X(16).
+           05 FILLER                PIC X(1)    Value Space.
+           05 RL-Opt-Setting        PIC X(6).
+           05 FILLER                PIC X(1)    Value Space.
+           05 RL-Trunc-Setting      PIC X(10).
+           05 FILLER                PIC X(1)    Value Space.
+           05 RL-Arch-Setting       PIC X(8).
+           05 FILLER                PIC X(1)    Value Space.
+           05 RL-Tune-Setting       PIC X(8).
+           05 FILLER                PIC X(7)    Value ' PASS='.
+           05 RL-Pass-Count         PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(7)    Value ' FAIL='.
+           05 RL-Fail-Count         PIC ZZZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-Parm.
+           05 LK-Parm-Len            PIC S9(4) Comp.
+           05 LK-Parm-Text           PIC X(80).
 
+       PROCEDURE DIVISION USING LK-Parm.
+      *---------------------------------------------------------------
+      *
+      *---------------------------------------------------------------
+       PROGRAM-CONTROL.
+           Move Function WHEN-COMPILED To WS-Compile-Timestamp
+           Display 'Compile Time: ' WS-Compile-Timestamp
+           Perform PARSE-PARM
+           Evaluate WS-Run-Mode
+               When 'SWEEP'
+                   Perform SWEEP-CONTROL
+               When Other
+                   Perform TEST-CASE-CONTROL
+           End-Evaluate
+           If WS-Run-Mode Not = 'SWEEP'
+               Perform WRITE-SUMMARY-REPORT
+           End-If
+           Perform WRITE-HISTORY-RECORD
+           If WS-Fail-Count > 0 Or WS-Sweep-Mismatch-Count > 0
+               Move 4 To Return-Code
+           End-If
+           GOBACK.
+      *---------------------------------------------------------------
+      *  PARM (from JCL EXEC PARM=) selects the run mode:
+      *     'TEST'             - run the data-driven test cases (dflt)
+      *     'SWEEP,divisor'    - sweep every Dividend against divisor
+      *---------------------------------------------------------------
+       PARSE-PARM.
+           Move Spaces To WS-Parm-Tokens
+           If LK-Parm-Len > 0
+               Unstring LK-Parm-Text (1:LK-Parm-Len) Delimited By ','
+                   Into WS-Parm-Tok1 WS-Parm-Tok2
+                        WS-Parm-Tok3 WS-Parm-Tok4
+               End-Unstring
+           End-If
+           If WS-Parm-Tok1 (1:5) = 'SWEEP'
+               Move 'SWEEP' To WS-Run-Mode
+               If WS-Parm-Tok2 Not = Spaces
+                   Move Function NUMVAL (WS-Parm-Tok2)
+                       To WS-Sweep-Divisor
+               End-If
+           Else
+               Move 'TEST' To WS-Run-Mode
+           End-If
+           If WS-Parm-Tok2 (1:8) = 'PROFILE='
+               Move WS-Parm-Tok2 (9:12) To WS-Profile-Text
+           End-If
+           If WS-Parm-Tok3 (1:8) = 'PROFILE='
+               Move WS-Parm-Tok3 (9:12) To WS-Profile-Text
+           End-If
+           If WS-Parm-Tok4 (1:8) = 'PROFILE='
+               Move WS-Parm-Tok4 (9:12) To WS-Profile-Text
+           End-If
+      *    OPTVAL= overrides WS-Opt-Setting the same way PROFILE=
+      *    overrides WS-Profile-Text above.  This exists because the
+      *    nightly job (jcl/REMAIN1J.jcl) compiles this one source
+      *    three times with a different PARM OPT(n) on the compile
+      *    step, so the OPT(2) literal WS-Opt-Setting defaults to is
+      *    only correct for the OPT(2) load module; RUN0/RUN1 pass
+      *    OPTVAL= to tag RPTOUT/HISTLOG with the OPT level that was
+      *    actually compiled into that step's load module.
+           If WS-Parm-Tok2 (1:7) = 'OPTVAL='
+               Move WS-Parm-Tok2 (8:6) To WS-Opt-Setting
+           End-If
+           If WS-Parm-Tok3 (1:7) = 'OPTVAL='
+               Move WS-Parm-Tok3 (8:6) To WS-Opt-Setting
+           End-If
+           If WS-Parm-Tok4 (1:7) = 'OPTVAL='
+               Move WS-Parm-Tok4 (8:6) To WS-Opt-Setting
+           End-If
+           If WS-Parm-Tok2 = 'XCHECK' Or WS-Parm-Tok3 = 'XCHECK'
+                                      Or WS-Parm-Tok4 = 'XCHECK'
+               Set WS-Xcheck-On To True
+           End-If.
+      *---------------------------------------------------------------
+      *  Read the data-driven test cases from TESTCASE-FILE.
+      *---------------------------------------------------------------
+       TEST-CASE-CONTROL.
+           Open Input TESTCASE-FILE
+           If WS-Testin-Status Not = '00'
+               Display 'REMAIN1: unable to open TESTIN, status='
+                       WS-Testin-Status
+               Move 8 To Return-Code
+           Else
+               Perform Until Testin-Eof
+                   Read TESTCASE-FILE
+                       At End Set Testin-Eof To True
+                       Not At End Perform PROCESS-ONE-TEST-CASE
+                   End-Read
+               End-Perform
+               Close TESTCASE-FILE
+           End-If.
+      *---------------------------------------------------------------
+      *  Exhaustive boundary sweep: drive Dividend across the full
+      *  unsigned range a 4-digit native binary halfword (COMP-5) can
+      *  actually hold (0 thru 65535 -- COMP-5 storage is not limited
+      *  by the PICTURE digit count) against the given Divisor, and
+      *  record every combination where DIVIDE...REMAINDER disagrees
+      *  with the independently recomputed remainder.
+      *---------------------------------------------------------------
+       SWEEP-CONTROL.
+           If WS-Sweep-Divisor = 0
+               Display 'REMAIN1: SWEEP,divisor of zero is not valid'
+               Move 8 To Return-Code
+           Else
+               Perform CHECK-FOR-RESTART-FILE
+               If WS-Resume-From-Checkpoint
+                   Open Extend SWEEP-FILE
+                   If WS-Swpout-Status = '35'
+                       Open Output SWEEP-FILE
+                   End-If
+               Else
+                   Open Output SWEEP-FILE
+               End-If
+               If WS-Sweep-Start-Dividend <= 65535
+                   Set WS-Sweep-Values-Processed To True
+                   If WS-Sweep-Start-Dividend < 65535
+                       Perform PROCESS-ONE-SWEEP-VALUE
+                           Varying WS-Sweep-Current-Dividend
+                           From WS-Sweep-Start-Dividend By 1
+                           Until WS-Sweep-Current-Dividend = 65535
+                   End-If
+      *            Final value (65535) is not reached by the VARYING
+      *            test above because it stops as soon as the limit is
+      *            seen; drive it once more explicitly to cover the
+      *            top of range.
+                   Move 65535 To WS-Sweep-Current-Dividend
+                   Perform PROCESS-ONE-SWEEP-VALUE
+               End-If
+               Close SWEEP-FILE
+      *        Only rewrite the restart file if this run actually
+      *        drove at least one sweep value.  If WS-Sweep-Start-
+      *        Dividend was already past 65535 (the prior checkpoint
+      *        shows this Divisor's sweep already finished), leave the
+      *        checkpoint's "done" RR-Last-Dividend/RR-Mismatch-Count
+      *        exactly as they were instead of stomping them with the
+      *        untouched initial value (zero) of
+      *        WS-Sweep-Current-Dividend.
+               If WS-Sweep-Values-Processed
+                   Perform WRITE-CHECKPOINT
+               End-If
+           End-If.
+      *---------------------------------------------------------------
+      *  If a restart file exists for this same Divisor, resume the
+      *  sweep just past the last Dividend it recorded and carry
+      *  forward its running mismatch count.  A checkpoint left over
+      *  from a sweep against a different Divisor is ignored.
+      *---------------------------------------------------------------
+       CHECK-FOR-RESTART-FILE.
+           Move 0 To WS-Sweep-Start-Dividend
+           Set WS-Fresh-Sweep-Start To True
+           Open Input RESTART-FILE
+           If WS-Restrt-Status = '00'
+               Read RESTART-FILE
+                   At End Continue
+                   Not At End
+                       If RR-Divisor = WS-Sweep-Divisor
+                           Compute WS-Sweep-Start-Dividend =
+                                   RR-Last-Dividend + 1
+                           Move RR-Mismatch-Count
+                               To WS-Sweep-Mismatch-Count
+                           Set WS-Resume-From-Checkpoint To True
+                       End-If
+               End-Read
+           End-If
+           Close RESTART-FILE.
+      *---------------------------------------------------------------
+      *  Persist current sweep position and running mismatch count so
+      *  a rerun after an abend can pick up where this one left off.
+      *---------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           Move WS-Sweep-Current-Dividend To RR-Last-Dividend
+           Move WS-Sweep-Divisor          To RR-Divisor
+           Move WS-Sweep-Mismatch-Count   To RR-Mismatch-Count
+           Open Output RESTART-FILE
+           Write RESTART-RECORD
+           Close RESTART-FILE.
 
-           Move 35354 to Dividend
-           Move 35000 to Divisor
+       PROCESS-ONE-SWEEP-VALUE.
+           Move WS-Sweep-Current-Dividend To Dividend
+           Move WS-Sweep-Divisor          To Divisor
+           Move WS-Profile-Text To Profile-Id
            Call 'A31BR14' Using Stuff-Stuff-Stuff
            Divide Dividend By Divisor Giving Quotient Remainder Remain
-           Display 'Test 5: Divide ' dividend ' By ' Divisor
-                   ' Giving '  QUOTIENT ' Remainder of: ' Remain
-           GOBACK.
+           Perform CHECK-REMAINDER-MISMATCH
+           If WS-Xcheck-On
+               Perform COMP3-CROSS-CHECK
+           End-If
+           If WS-Mismatch-Flag Not = Spaces
+               Add 1 To WS-Sweep-Mismatch-Count
+               Move Dividend           To SL-Dividend
+               Move Divisor            To SL-Divisor
+               Move Remain             To SL-Divide-Remain
+               Move WS-Recomputed-Remain To SL-Calc-Remain
+               Move WS-Sweep-Line       To SWEEP-RECORD
+               Write SWEEP-RECORD
+           End-If
+           Add 1 To WS-Iterations-Since-Checkpoint
+           If WS-Iterations-Since-Checkpoint >= WS-Checkpoint-Interval
+               Perform WRITE-CHECKPOINT
+               Move 0 To WS-Iterations-Since-Checkpoint
+           End-If.
+      *---------------------------------------------------------------
+      *
+      *---------------------------------------------------------------
+       PROCESS-ONE-TEST-CASE.
+           Add 1 to WS-Test-Number
+           If TC-Dividend > 65535 Or TC-Divisor > 65535
+               Display 'Test ' WS-Test-Number
+                       ' SKIPPED: TESTIN value exceeds 65535, would'
+                       ' wrap in a COMP-5 halfword -- Dividend='
+                       TC-Dividend ' Divisor=' TC-Divisor
+           Else
+               If TC-Divisor = 0
+                   Display 'Test ' WS-Test-Number
+                           ' SKIPPED: TESTIN Divisor of zero is not'
+                           ' valid'
+               Else
+                   Move TC-Dividend to Dividend
+                   Move TC-Divisor  to Divisor
+                   Move WS-Profile-Text To Profile-Id
+                   Call 'A31BR14' Using Stuff-Stuff-Stuff
+                   Divide Dividend By Divisor
+                       Giving Quotient Remainder Remain
+                   Perform CHECK-REMAINDER-MISMATCH
+                   If WS-Xcheck-On
+                       Perform COMP3-CROSS-CHECK
+                   End-If
+                   Display 'Test ' WS-Test-Number ': Divide ' Dividend
+                           ' By ' Divisor ' Giving ' QUOTIENT
+                           ' Remainder of: ' Remain ' ' WS-Mismatch-Flag
+                   If TC-Expected-Remainder Not = Remain
+                       Display 'Test ' WS-Test-Number
+                               ' EXPECTED-MISMATCH: file expected '
+                               TC-Expected-Remainder ' but got ' Remain
+                   End-If
+               End-If
+           End-If.
+      *---------------------------------------------------------------
+      *  Independently recompute the remainder from the Quotient that
+      *  DIVIDE...REMAINDER just produced.  If the two disagree, the
+      *  bug fired on this combination -- flag it instead of relying
+      *  on a human to eyeball the DISPLAY line.
+      *---------------------------------------------------------------
+       CHECK-REMAINDER-MISMATCH.
+           Compute WS-Recomputed-Remain =
+                   Dividend - (Quotient * Divisor)
+           If WS-Recomputed-Remain Not = Remain
+               Move 'MISMATCH!' To WS-Mismatch-Flag
+               Add 1 To WS-Fail-Count
+           Else
+               Move Spaces To WS-Mismatch-Flag
+               Add 1 To WS-Pass-Count
+           End-If.
+      *---------------------------------------------------------------
+      *  Redrive the same Dividend/Divisor pair through packed-decimal
+      *  (COMP-3) intermediate fields and show the COMP-5 remainder,
+      *  the COMP-3 remainder, and the delta side by side, so we can
+      *  confirm whether COMP-3 is a viable workaround representation
+      *  while IBM's fix is pending.  Only runs when PARM requests
+      *  XCHECK.
+      *---------------------------------------------------------------
+       COMP3-CROSS-CHECK.
+           Move Dividend To WS-C3-Dividend
+           Move Divisor  To WS-C3-Divisor
+      *    Divisor = 0 can't reach here (both callers guard against it
+      *    before performing this paragraph); re-zero the Quotient/
+      *    Remain fields anyway so a DIVIDE that somehow doesn't
+      *    execute can never be mistaken for a live result carried
+      *    over from the previous test case.
+           Move 0 To WS-C3-Quotient
+           Move 0 To WS-C3-Remain
+           Divide WS-C3-Dividend By WS-C3-Divisor
+                   Giving WS-C3-Quotient Remainder WS-C3-Remain
+           Compute WS-C3-Delta = Remain - WS-C3-Remain
+           Display 'XCHECK: Dividend ' Dividend ' Divisor ' Divisor
+                   ' COMP-5 Remain=' Remain
+                   ' COMP-3 Remain=' WS-C3-Remain
+                   ' Delta=' WS-C3-Delta.
+      *---------------------------------------------------------------
+      *  Write one summary line per TEST-mode run so the pass/fail
+      *  matrix by compiler-option combination can be tracked across
+      *  PTF levels instead of hand-updating the comment block above.
+      *  Not called for SWEEP mode -- WS-Pass-Count/WS-Fail-Count are
+      *  req 002's per-test-case counters and would be meaningless
+      *  mixed with a sweep's tens-of-thousands-of-values scale; the
+      *  sweep's own mismatch count is captured in HISTLOG instead
+      *  (see WRITE-HISTORY-RECORD).
+      *---------------------------------------------------------------
+       WRITE-SUMMARY-REPORT.
+           Move WS-Compile-Timestamp To RL-Compile-Timestamp
+           Move WS-Opt-Setting       To RL-Opt-Setting
+           Move WS-Trunc-Setting     To RL-Trunc-Setting
+           Move WS-Arch-Setting      To RL-Arch-Setting
+           Move WS-Tune-Setting      To RL-Tune-Setting
+           Move WS-Pass-Count        To RL-Pass-Count
+           Move WS-Fail-Count        To RL-Fail-Count
+           Open Extend REPORT-FILE
+           If WS-Rptout-Status = '35'
+               Open Output REPORT-FILE
+           End-If
+           Move WS-Report-Line To REPORT-RECORD
+           Write REPORT-RECORD
+           Close REPORT-FILE.
+      *---------------------------------------------------------------
+      *  Append one durable audit-trail record for this run so the
+      *  bug's status can be charted across successive PTF levels
+      *  instead of relying on memory of which week it got better.
+      *---------------------------------------------------------------
+       WRITE-HISTORY-RECORD.
+           Move WS-Compile-Timestamp  To HL-Compile-Timestamp
+           Move WS-Backend-Build-Id   To HL-Backend-Build-Id
+           Move WS-Opt-Setting        To HL-Opt-Setting
+           Move WS-Trunc-Setting      To HL-Trunc-Setting
+           Move WS-Arch-Setting       To HL-Arch-Setting
+           Move WS-Tune-Setting       To HL-Tune-Setting
+           Move WS-Run-Mode           To HL-Run-Mode
+           Evaluate WS-Run-Mode
+               When 'SWEEP'
+                   Move WS-Sweep-Mismatch-Count To HL-Mismatch-Count
+               When Other
+                   Move WS-Fail-Count To HL-Mismatch-Count
+           End-Evaluate
+           Open Extend HISTORY-FILE
+           If WS-Histlog-Status = '35'
+               Open Output HISTORY-FILE
+           End-If
+           Move WS-History-Line To HISTORY-RECORD
+           Write HISTORY-RECORD
+           Close HISTORY-FILE.
