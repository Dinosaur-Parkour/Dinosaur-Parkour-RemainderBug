@@ -0,0 +1,100 @@
+//REMAIN1J JOB (ACCTNO),'REMAIN1 REGRESSN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly regression job for the REMAIN1 divide-remainder bug.
+//* Compiles REMAIN1 once per documented compiler-option
+//* combination, runs the data-driven test cases against each
+//* load module, and captures SYSOUT to a permanent dataset.
+//*
+//* NOTE: REMAIN1's CBL statement pins TRUNC(OPT),ARCH(12),TUNE(12)
+//* (the header comments found those have no impact on the bug) but
+//* deliberately leaves OPT unset, so the PARM='OPT(n)...' on each
+//* compile step below is what actually selects the OPT level for
+//* that step's load module.
+//*--------------------------------------------------------------
+//OPT0     EXEC PGM=IGYCRCTL,
+//             PARM='OPT(0),TRUNC(OPT),ARCH(12),TUNE(12),LIB'
+//STEPLIB  DD DSN=SYS1.COBOL.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=REMAIN1.SRC.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=REMAIN1.SRC(REMAIN1),DISP=SHR
+//SYSLIN   DD DSN=&&OBJ0,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,BLKSIZE=8000,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED0    EXEC PGM=IEWL,COND=(4,LT,OPT0)
+//SYSLIN   DD DSN=&&OBJ0,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=&&LOAD0(REMAIN1),DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//RUN0     EXEC PGM=REMAIN1,COND=(4,LT,LKED0),
+//             PARM='TEST,PROFILE=OPT0-A12T12,OPTVAL=OPT(0)'
+//STEPLIB  DD DSN=&&LOAD0,DISP=(OLD,PASS)
+//TESTIN   DD DSN=REMAIN1.SRC.DATA(TESTCASE),DISP=SHR
+//RPTOUT   DD DSN=REMAIN1.HIST.RPTOUT(+1),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.RPTOUT(0)
+//HISTLOG  DD DSN=REMAIN1.HIST.LOG(+1),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.LOG(0)
+//SYSOUT   DD DSN=REMAIN1.HIST.SYSOUT.OPT0(+1),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.SYSOUT.OPT0(0)
+//*        Non-zero RETURN-CODE here means a mismatch was detected;
+//*        the job step's own condition code carries that forward.
+//*
+//OPT1     EXEC PGM=IGYCRCTL,COND=(4,LT,LKED0),
+//             PARM='OPT(1),TRUNC(OPT),ARCH(12),TUNE(12),LIB'
+//STEPLIB  DD DSN=SYS1.COBOL.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=REMAIN1.SRC.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=REMAIN1.SRC(REMAIN1),DISP=SHR
+//SYSLIN   DD DSN=&&OBJ1,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,BLKSIZE=8000,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED1    EXEC PGM=IEWL,COND=(4,LT,OPT1)
+//SYSLIN   DD DSN=&&OBJ1,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=&&LOAD1(REMAIN1),DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//RUN1     EXEC PGM=REMAIN1,COND=(4,LT,LKED1),
+//             PARM='TEST,PROFILE=OPT1-A12T12,OPTVAL=OPT(1)'
+//STEPLIB  DD DSN=&&LOAD1,DISP=(OLD,PASS)
+//TESTIN   DD DSN=REMAIN1.SRC.DATA(TESTCASE),DISP=SHR
+//RPTOUT   DD DSN=REMAIN1.HIST.RPTOUT(+2),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.RPTOUT(0)
+//HISTLOG  DD DSN=REMAIN1.HIST.LOG(+2),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.LOG(0)
+//SYSOUT   DD DSN=REMAIN1.HIST.SYSOUT.OPT1(+1),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.SYSOUT.OPT1(0)
+//*
+//OPT2     EXEC PGM=IGYCRCTL,COND=(4,LT,LKED1),
+//             PARM='OPT(2),TRUNC(OPT),ARCH(12),TUNE(12),LIB'
+//STEPLIB  DD DSN=SYS1.COBOL.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=REMAIN1.SRC.COPYLIB,DISP=SHR
+//SYSIN    DD DSN=REMAIN1.SRC(REMAIN1),DISP=SHR
+//SYSLIN   DD DSN=&&OBJ2,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,BLKSIZE=8000,RECFM=FB)
+//SYSPRINT DD SYSOUT=*
+//*
+//LKED2    EXEC PGM=IEWL,COND=(4,LT,OPT2)
+//SYSLIN   DD DSN=&&OBJ2,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=&&LOAD2(REMAIN1),DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5,1))
+//SYSPRINT DD SYSOUT=*
+//*
+//RUN2     EXEC PGM=REMAIN1,COND=(4,LT,LKED2),
+//             PARM='TEST,PROFILE=OPT2-A12T12,OPTVAL=OPT(2)'
+//STEPLIB  DD DSN=&&LOAD2,DISP=(OLD,PASS)
+//TESTIN   DD DSN=REMAIN1.SRC.DATA(TESTCASE),DISP=SHR
+//RPTOUT   DD DSN=REMAIN1.HIST.RPTOUT(+3),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.RPTOUT(0)
+//HISTLOG  DD DSN=REMAIN1.HIST.LOG(+3),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.LOG(0)
+//SYSOUT   DD DSN=REMAIN1.HIST.SYSOUT.OPT2(+1),DISP=(NEW,CATLG),
+//             LIKE=REMAIN1.HIST.SYSOUT.OPT2(0)
+//*        RUN2 is expected to end with RC=4 (mismatch) until IBM's
+//*        fix lands -- the scheduler should alert only when a step
+//*        that historically passes (RUN0) starts failing, or when
+//*        RUN2 unexpectedly returns RC=0.
